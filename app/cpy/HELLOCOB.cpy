@@ -0,0 +1,28 @@
+      *******************************************************************
+      * COPYBOOK: hellocob.cpy
+      *
+      * This copybook defines a simple record structure used by the
+      * HELLOCOB COBOL program.  It declares input fields for an
+      * employee id, name, age and salary.  The fields are grouped
+      * under a single 01-level to allow the entire record to be
+      * referenced collectively.  IN-EMP-ID is the VSAM KSDS record
+      * key used by both the online inquiry transaction and the
+      * batch programs that share this copybook.  IN-PAY-FREQ and
+      * IN-CURRENCY-CD qualify IN-SALARY so it is no longer assumed to
+      * be a USD annual figure - 'A'/'M'/'B' for annual, monthly or
+      * biweekly, alongside a three-character ISO-style currency code.
+      * IN-HIRE-DATE is the CCYYMMDD date the employee was hired, used
+      * to derive years-of-service for the length-of-service report.
+      *******************************************************************
+
+        01  HELLOCOB-RECORD.
+            05  IN-EMP-ID       PIC X(6).
+            05  IN-NAME         PIC X(30).
+            05  IN-AGE          PIC 99.
+            05  IN-SALARY       PIC S9(5)V99.
+            05  IN-PAY-FREQ     PIC X.
+                88  IN-PAY-FREQ-ANNUAL     VALUE 'A'.
+                88  IN-PAY-FREQ-MONTHLY    VALUE 'M'.
+                88  IN-PAY-FREQ-BIWEEKLY   VALUE 'B'.
+            05  IN-CURRENCY-CD  PIC X(3).
+            05  IN-HIRE-DATE    PIC 9(8).
