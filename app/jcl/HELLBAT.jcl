@@ -0,0 +1,73 @@
+//HELLBAT  JOB (ACCTNO),'EMPLOYEE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB: HELLBAT
+//*
+//* Overnight employee-file batch run.  STEP010/STEP020 recompile
+//* and link-edit HELLOUPD and HELLORPT from the source library so
+//* the job always runs against the currently promoted source;
+//* STEP030 applies the day's salary-change transactions to EMPFILE
+//* via HELLOUPD, balancing against the expected record count
+//* passed in PARM, and STEP040 runs HELLORPT to produce the
+//* printed employee listing/length-of-service report.  HELLOUPD
+//* runs before HELLORPT so the report reflects the day's changes.
+//*
+//* HELLOCOB is a CICS transaction, not a batch program, so it has
+//* no step here - it runs online under CICS, not from this JCL.
+//*
+//* MODIFICATION HISTORY
+//*   Original batch job stream for HELLOUPD/HELLORPT.
+//*   Widened PAYEXTR to LRECL=55 to match PAYROLL-EXTRACT-RECORD and
+//*   switched it to a GDG relative generation so the job can run
+//*   again the next night without manually clearing the prior day's
+//*   catalogued dataset.
+//*   Changed RESTARTF to DISP=(MOD,CATLG,KEEP) with its own DCB/SPACE
+//*   so the very first run (or any run after ops clears the restart
+//*   file) can allocate it instead of failing allocation against a
+//*   dataset that HELLOUPD's own restart logic expects might not
+//*   exist yet.
+//*****************************************************************
+//*
+//STEP010  EXEC PROC=IGYWCL,PARM.COBOL='LIB'
+//COBOL.SYSIN  DD DSN=PROD.APP.SOURCE(HELLOUPD),DISP=SHR
+//LKED.SYSLMOD DD DSN=PROD.APP.LOADLIB(HELLOUPD),DISP=SHR
+//*
+//STEP020  EXEC PROC=IGYWCL,PARM.COBOL='LIB'
+//COBOL.SYSIN  DD DSN=PROD.APP.SOURCE(HELLORPT),DISP=SHR
+//LKED.SYSLMOD DD DSN=PROD.APP.LOADLIB(HELLORPT),DISP=SHR
+//*
+//*****************************************************************
+//* STEP030 - apply the day's transactions to EMPFILE
+//*   PARM passes the expected record count that HELLOUPD's
+//*   control-total pass balances WS-RECORDS-READ against; the job
+//*   abends with RETURN-CODE 16 if EMPFILE does not balance.
+//*****************************************************************
+//STEP030  EXEC PGM=HELLOUPD,PARM='002500'
+//STEPLIB  DD DSN=PROD.APP.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.APP.EMPFILE,DISP=SHR
+//TRANFILE DD DSN=PROD.APP.TRANFILE.DAILY,DISP=SHR
+//AUDITLOG DD DSN=PROD.APP.AUDITLOG,
+//             DISP=MOD
+//RESTARTF DD DSN=PROD.APP.RESTARTF,
+//             DISP=(MOD,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=23),
+//             SPACE=(TRK,(1,1))
+//PAYEXTR  DD DSN=PROD.APP.PAYEXTR.DAILY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=55),
+//             SPACE=(TRK,(5,5))
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//* STEP040 - print the employee listing / length-of-service report
+//*   Runs only if STEP030 completed with a condition code the
+//*   shop treats as successful, so a control-total mismatch in
+//*   STEP030 does not print a report against an unbalanced file.
+//*****************************************************************
+//STEP040  EXEC PGM=HELLORPT,COND=(8,LT,STEP030)
+//STEPLIB  DD DSN=PROD.APP.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.APP.EMPFILE,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
