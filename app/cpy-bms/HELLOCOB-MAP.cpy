@@ -0,0 +1,48 @@
+      *******************************************************************
+      * COPYBOOK: hellocob_map.cpy
+      *
+      * This BMS copybook corresponds to the HELLOCOB BMS map.  It
+      * defines the screen fields as they are presented to the COBOL
+      * program.  Each field consists of four components: length (L),
+      * attribute (A), data (I) and a trailing byte (T).  These names
+      * follow the standard CICS BMS naming convention.  The COBOL
+      * program can reference these fields individually or via the
+      * group items defined here.
+      *******************************************************************
+
+        01  HELLOCOB-MAP.
+            03  HELLOCOB-EMPIDO.
+                05  HELLOCOB-EMPIDL PIC S9(4)     COMP.
+                05  HELLOCOB-EMPIDA PIC X.
+                05  HELLOCOB-EMPIDI PIC X(6).
+                05  HELLOCOB-EMPIDT PIC X.
+            03  HELLOCOB-NAMEO.
+                05  HELLOCOB-NAMEL  PIC S9(4)     COMP.
+                05  HELLOCOB-NAMEA  PIC X.
+                05  HELLOCOB-NAMEI  PIC X(15).
+                05  HELLOCOB-NAMET  PIC X.
+            03  HELLOCOB-AGEO.
+                05  HELLOCOB-AGEL   PIC S9(4)     COMP.
+                05  HELLOCOB-AGEA   PIC X.
+                05  HELLOCOB-AGEI   PIC X(3).
+                05  HELLOCOB-AGET   PIC X.
+            03  HELLOCOB-SALARYO.
+                05  HELLOCOB-SALARYL  PIC S9(4)   COMP.
+                05  HELLOCOB-SALARYA  PIC X.
+                05  HELLOCOB-SALARYI  PIC X(9).
+                05  HELLOCOB-SALARYT  PIC X.
+            03  HELLOCOB-FREQO.
+                05  HELLOCOB-FREQL    PIC S9(4)   COMP.
+                05  HELLOCOB-FREQA    PIC X.
+                05  HELLOCOB-FREQI    PIC X(1).
+                05  HELLOCOB-FREQT    PIC X.
+            03  HELLOCOB-CURRO.
+                05  HELLOCOB-CURRL    PIC S9(4)   COMP.
+                05  HELLOCOB-CURRA    PIC X.
+                05  HELLOCOB-CURRI    PIC X(3).
+                05  HELLOCOB-CURRT    PIC X.
+            03  HELLOCOB-MSGO.
+                05  HELLOCOB-MSGL     PIC S9(4)   COMP.
+                05  HELLOCOB-MSGA     PIC X.
+                05  HELLOCOB-MSGI     PIC X(79).
+                05  HELLOCOB-MSGT     PIC X.
