@@ -0,0 +1,299 @@
+      *****************************************************************
+      * PROGRAM: hellorpt.cbl
+      *
+      * Reads the EMPFILE employee master file from top to bottom and
+      * produces a paginated, print-image employee listing - name,
+      * age and salary columns, a page heading with the run date and
+      * page number on every page, and a grand-total salary line at
+      * the end of the report.  The report is written to RPTFILE, a
+      * print-image SYSOUT dataset.
+      *
+      * MODIFICATION HISTORY
+      *   Original report program - manager-facing listing of the
+      *   employee file, since until now the only way to see what is
+      *   on file was to read batch-job DISPLAY output.
+      *   Made WS-YEARS-SERVICE signed - a hire date later in the year
+      *   than the run date (bad or future-dated data) subtracts 1 from
+      *   a zero tenure, and an unsigned COMP field has no way to hold
+      *   that result.
+      *   Widened TOT-SALARY to match DET-SALARY's integer digit count -
+      *   WS-GRAND-TOTAL-SALARY can hold a ninth integer digit that the
+      *   old picture would have silently truncated off a large payroll.
+      *   That widening was one symbol short of actually fixing it - a
+      *   floating-insertion picture holds one fewer digit than its
+      *   symbol count, so PIC $$$,$$$,$$9.99 (9 symbols) still only
+      *   held 8 digits.  Added the missing symbol.
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLORPT.
+       AUTHOR.      GENERATED-BY-CHATGPT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE       ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPFILE-STATUS.
+
+           SELECT RPTFILE       ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPFILE
+           RECORDING MODE IS F.
+       01  EMPFILE-RECORD.
+           05  EMP-ID        PIC X(6).
+           05  EMP-NAME      PIC X(30).
+           05  EMP-AGE       PIC 99.
+           05  EMP-SALARY    PIC S9(5)V99.
+           05  EMP-PAY-FREQ  PIC X.
+           05  EMP-CURRENCY-CD PIC X(3).
+           05  EMP-HIRE-DATE PIC 9(8).
+
+       FD  RPTFILE
+           RECORDING MODE IS F.
+       01  RPT-RECORD        PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      * Include the record structure copybook shared with HELLOCOB
+       COPY HELLOCOB.
+
+      * Local working storage
+       01  WS-MESSAGE         PIC X(80)
+           VALUE 'HELLORPT - EMPLOYEE LISTING REPORT'.
+       01  WS-EMPFILE-STATUS  PIC XX             VALUE ZEROS.
+           88  WS-EMPFILE-OK                      VALUE '00'.
+           88  WS-EMPFILE-EOF                      VALUE '10'.
+       01  WS-RPTFILE-STATUS  PIC XX             VALUE ZEROS.
+       01  WS-RUN-DATE        PIC 9(8)            VALUE ZEROS.
+       01  WS-RUN-DATE-EDIT   PIC 9999/99/99.
+       01  WS-PAGE-COUNT      PIC 9(4) COMP        VALUE ZEROS.
+       01  WS-LINE-COUNT      PIC 9(4) COMP        VALUE ZEROS.
+       01  WS-LINES-PER-PAGE  PIC 9(4) COMP        VALUE 55.
+       01  WS-GRAND-TOTAL-SALARY  PIC S9(9)V99 COMP-3  VALUE ZEROS.
+       01  WS-RECORDS-PRINTED PIC 9(6) COMP        VALUE ZEROS.
+
+      * Length-of-service (tenure) working fields and bucket counts
+       01  WS-HIRE-YEAR       PIC 9(4)             VALUE ZEROS.
+       01  WS-HIRE-MONTH      PIC 99               VALUE ZEROS.
+       01  WS-HIRE-DAY        PIC 99               VALUE ZEROS.
+       01  WS-RUN-YEAR        PIC 9(4)             VALUE ZEROS.
+       01  WS-RUN-MONTH       PIC 99               VALUE ZEROS.
+       01  WS-RUN-DAY         PIC 99               VALUE ZEROS.
+       01  WS-YEARS-SERVICE   PIC S9(3) COMP       VALUE ZEROS.
+       01  WS-TENURE-UNDER-1  PIC 9(6) COMP        VALUE ZEROS.
+       01  WS-TENURE-1-TO-5   PIC 9(6) COMP        VALUE ZEROS.
+       01  WS-TENURE-5-TO-10  PIC 9(6) COMP        VALUE ZEROS.
+       01  WS-TENURE-10-PLUS  PIC 9(6) COMP        VALUE ZEROS.
+
+      * Print-image record layouts
+       01  WS-HEADING-LINE-1.
+           05  FILLER        PIC X(35) VALUE SPACES.
+           05  FILLER        PIC X(24) VALUE
+               'EMPLOYEE LISTING REPORT'.
+           05  FILLER        PIC X(15) VALUE SPACES.
+           05  FILLER        PIC X(10) VALUE 'RUN DATE: '.
+           05  HDR1-RUN-DATE PIC 9999/99/99.
+           05  FILLER        PIC X(10) VALUE SPACES.
+           05  FILLER        PIC X(5)  VALUE 'PAGE '.
+           05  HDR1-PAGE-NO  PIC ZZZ9.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER        PIC X(6)  VALUE SPACES.
+           05  FILLER        PIC X(30) VALUE 'EMPLOYEE NAME'.
+           05  FILLER        PIC X(8)  VALUE 'AGE'.
+           05  FILLER        PIC X(15) VALUE 'SALARY'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER        PIC X(6)  VALUE SPACES.
+           05  DET-NAME      PIC X(30).
+           05  DET-AGE       PIC ZZ9.
+           05  FILLER        PIC X(6)  VALUE SPACES.
+           05  DET-SALARY    PIC $$$,$$$,$$9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER        PIC X(6)  VALUE SPACES.
+           05  FILLER        PIC X(20) VALUE
+               'GRAND TOTAL SALARY:'.
+           05  TOT-SALARY    PIC $$$$,$$$,$$9.99.
+
+       01  WS-TENURE-HEADING-LINE.
+           05  FILLER        PIC X(6)  VALUE SPACES.
+           05  FILLER        PIC X(30) VALUE
+               'LENGTH OF SERVICE SUMMARY'.
+
+       01  WS-TENURE-LINE.
+           05  FILLER        PIC X(6)  VALUE SPACES.
+           05  TEN-LABEL     PIC X(20).
+           05  TEN-COUNT     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+      * Display a heading message
+           DISPLAY WS-MESSAGE
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE(1:4) TO WS-RUN-YEAR
+           MOVE WS-RUN-DATE(5:2) TO WS-RUN-MONTH
+           MOVE WS-RUN-DATE(7:2) TO WS-RUN-DAY
+
+           OPEN INPUT  EMPFILE
+           OPEN OUTPUT RPTFILE
+
+           PERFORM READ-EMPFILE-RECORD
+           PERFORM PRINT-DETAIL-LINE
+               UNTIL WS-EMPFILE-EOF
+
+           PERFORM PRINT-GRAND-TOTAL
+           PERFORM PRINT-TENURE-REPORT
+
+           CLOSE EMPFILE
+           CLOSE RPTFILE
+
+           DISPLAY 'RECORDS PRINTED : ' WS-RECORDS-PRINTED
+           DISPLAY 'PAGES PRINTED   : ' WS-PAGE-COUNT
+
+      * End the program
+           GOBACK.
+
+      *****************************************************************
+      * READ-EMPFILE-RECORD
+      *   Reads the next employee record from EMPFILE in key sequence.
+      *****************************************************************
+       READ-EMPFILE-RECORD.
+           READ EMPFILE NEXT RECORD
+               AT END
+                   SET WS-EMPFILE-EOF TO TRUE
+           END-READ.
+
+      *****************************************************************
+      * PRINT-DETAIL-LINE
+      *   Starts a new page if the current one is full, formats one
+      *   detail line for the employee record just read and advances
+      *   to the next record.
+      *****************************************************************
+       PRINT-DETAIL-LINE.
+           IF WS-PAGE-COUNT = ZERO OR
+              WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADINGS
+           END-IF
+
+           MOVE SPACES        TO WS-DETAIL-LINE
+           MOVE EMP-NAME      TO DET-NAME
+           MOVE EMP-AGE       TO DET-AGE
+           MOVE EMP-SALARY    TO DET-SALARY
+
+           MOVE WS-DETAIL-LINE TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           ADD EMP-SALARY  TO WS-GRAND-TOTAL-SALARY
+           ADD 1           TO WS-RECORDS-PRINTED
+
+           PERFORM TENURE-CALC
+
+           PERFORM READ-EMPFILE-RECORD.
+
+      *****************************************************************
+      * PRINT-PAGE-HEADINGS
+      *   Starts a new page - title/run-date/page-number line, a
+      *   column-heading line, and a blank line - and resets the
+      *   line counter for the page that follows.
+      *****************************************************************
+       PRINT-PAGE-HEADINGS.
+           ADD 1            TO WS-PAGE-COUNT
+           MOVE ZEROS       TO WS-LINE-COUNT
+
+           MOVE WS-RUN-DATE     TO HDR1-RUN-DATE
+           MOVE WS-PAGE-COUNT   TO HDR1-PAGE-NO
+
+           MOVE WS-HEADING-LINE-1 TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING PAGE
+
+           MOVE WS-HEADING-LINE-2 TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 2 LINES
+
+           ADD 2 TO WS-LINE-COUNT.
+
+      *****************************************************************
+      * PRINT-GRAND-TOTAL
+      *   Prints the grand-total salary line at the end of the report.
+      *****************************************************************
+       PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL-SALARY TO TOT-SALARY
+           MOVE WS-TOTAL-LINE         TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 2 LINES.
+
+      *****************************************************************
+      * TENURE-CALC
+      *   Derives whole years of service for the employee record just
+      *   read from EMP-HIRE-DATE against the run date, backing off
+      *   one year if the hire month/day has not yet occurred this
+      *   year, and adds the employee to the matching length-of-
+      *   service bucket for the summary printed at the end of the
+      *   report.
+      *****************************************************************
+       TENURE-CALC.
+           MOVE EMP-HIRE-DATE(1:4) TO WS-HIRE-YEAR
+           MOVE EMP-HIRE-DATE(5:2) TO WS-HIRE-MONTH
+           MOVE EMP-HIRE-DATE(7:2) TO WS-HIRE-DAY
+
+           COMPUTE WS-YEARS-SERVICE = WS-RUN-YEAR - WS-HIRE-YEAR
+
+           IF WS-RUN-MONTH < WS-HIRE-MONTH OR
+              (WS-RUN-MONTH = WS-HIRE-MONTH AND
+               WS-RUN-DAY < WS-HIRE-DAY)
+               SUBTRACT 1 FROM WS-YEARS-SERVICE
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-YEARS-SERVICE < 1
+                   ADD 1 TO WS-TENURE-UNDER-1
+               WHEN WS-YEARS-SERVICE < 5
+                   ADD 1 TO WS-TENURE-1-TO-5
+               WHEN WS-YEARS-SERVICE < 10
+                   ADD 1 TO WS-TENURE-5-TO-10
+               WHEN OTHER
+                   ADD 1 TO WS-TENURE-10-PLUS
+           END-EVALUATE.
+
+      *****************************************************************
+      * PRINT-TENURE-REPORT
+      *   Prints the length-of-service summary - a count of employees
+      *   in each of the under-1-year/1-5/5-10/10-plus buckets
+      *   accumulated by TENURE-CALC - at the end of the report.
+      *****************************************************************
+       PRINT-TENURE-REPORT.
+           MOVE WS-TENURE-HEADING-LINE TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 2 LINES
+
+           MOVE SPACES              TO WS-TENURE-LINE
+           MOVE 'UNDER 1 YEAR    :' TO TEN-LABEL
+           MOVE WS-TENURE-UNDER-1   TO TEN-COUNT
+           MOVE WS-TENURE-LINE      TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 2 LINES
+
+           MOVE SPACES              TO WS-TENURE-LINE
+           MOVE '1 TO 5 YEARS    :' TO TEN-LABEL
+           MOVE WS-TENURE-1-TO-5    TO TEN-COUNT
+           MOVE WS-TENURE-LINE      TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 1 LINE
+
+           MOVE SPACES              TO WS-TENURE-LINE
+           MOVE '5 TO 10 YEARS   :' TO TEN-LABEL
+           MOVE WS-TENURE-5-TO-10   TO TEN-COUNT
+           MOVE WS-TENURE-LINE      TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 1 LINE
+
+           MOVE SPACES              TO WS-TENURE-LINE
+           MOVE 'OVER 10 YEARS   :' TO TEN-LABEL
+           MOVE WS-TENURE-10-PLUS   TO TEN-COUNT
+           MOVE WS-TENURE-LINE      TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
