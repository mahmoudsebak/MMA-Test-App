@@ -1,12 +1,53 @@
       *****************************************************************
       * PROGRAM: hellocob.cbl
       *
-      * This is a very simple COBOL batch program that demonstrates
-      * how to include both a record copybook and a BMS copybook.  The
-      * program moves constant values into the record fields defined in
+      * This is a very simple COBOL program that demonstrates how to
+      * include both a record copybook and a BMS copybook.  The
+      * program looks an employee record up by employee id from the
+      * EMPFILE master file into the record fields defined in
       * hellocob.cpy and then copies those values into the BMS map
       * fields defined in hellocob_map.cpy.  The values are displayed
       * using the DISPLAY verb to show how the data can be referenced.
+      *
+      * MODIFICATION HISTORY
+      *   Read HELLOCOB-RECORD from a sequential EMPFILE input file,
+      *   looping with READ/AT END, instead of hardcoding one record.
+      *   Added IN-SALARY to the BMS map (HELLOCOB-SALARYO) so it is
+      *   displayed online along with name and age.
+      *   Added EDIT-RECORD to reject bad age/salary values before the
+      *   record is copied to the map.
+      *   Added HELLOCOB-MSGO to the map so validation failures show up
+      *   on the 3270 screen instead of only in the job log.
+      *   Turned EMPFILE into a VSAM KSDS keyed by IN-EMP-ID and
+      *   changed processing to a keyed lookup so an inquiry shows the
+      *   requested employee instead of every record in the file.
+      *   Added APPLY-SALARY-CHANGE/LOG-CHANGE so a salary update is
+      *   rewritten to EMPFILE and recorded on the new AUDITLOG file.
+      *   Added CONTROL-TOTALS-PASS to browse EMPFILE and balance the
+      *   record count and total salary against an expected count
+      *   supplied at run time before any inquiry is honoured.
+      *   Restructured MAIN-PARA into a pseudo-conversational CICS
+      *   transaction - RECEIVE the HELLOCOB-MAP, branch on EIBAID
+      *   (ENTER/PF3/CLEAR) and re-SEND the map with the cursor left on
+      *   whichever field EDIT-RECORD rejected.  CONTROL-TOTALS-PASS is
+      *   no longer driven from here; it belongs to a batch run, not a
+      *   single 3270 inquiry, and moves to the batch updater next.
+      *   Split the update/audit/control-total logic out to the new
+      *   HELLOUPD batch program; HELLOCOB is now inquiry-only, opens
+      *   EMPFILE INPUT and no longer touches AUDITLOG at all.
+      *   Replaced the native SELECT/FD/OPEN/READ/CLOSE against EMPFILE
+      *   with EXEC CICS READ FILE - EMPFILE is a dataset owned by the
+      *   CICS FCT, not something this program can open for itself, so
+      *   the lookup has to go through the CICS file-control API like
+      *   every other file access in this transaction.
+      *   Added RESP to the RECEIVE MAP in RECEIVE-AND-PROCESS - CLEAR
+      *   and the PA keys send no data at all, which raises MAPFAIL and
+      *   would otherwise abend the task before EIBAID is ever tested.
+      *   Passed COMMAREA on every EXEC CICS RETURN and added
+      *   PROCEDURE DIVISION USING DFHCOMMAREA - without a commarea
+      *   going out on the RETURN, EIBCALEN comes back 0 on the next
+      *   invocation no matter what, so MAIN-PARA always took the
+      *   EIBCALEN = 0 branch and RECEIVE-AND-PROCESS could never run.
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -17,44 +58,237 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       * Include the record structure copybook
+      * Include the record structure copybook
        COPY HELLOCOB.
-       * Include the BMS map copybook
+      * Include the BMS map copybook
        COPY HELLOCOB-MAP.
+      * Include the symbolic AID values (DFHENTER, DFHPF3, DFHCLEAR)
+      * so EIBAID can be tested by name instead of by hex value
+       COPY DFHAID.
+
+      * EMPFILE record area - EMPFILE is a VSAM KSDS owned by the CICS
+      * FCT, so this is a plain WORKING-STORAGE INTO area for
+      * EXEC CICS READ FILE rather than an FD tied to a SELECT.
+       01  EMPFILE-RECORD.
+           05  EMP-ID        PIC X(6).
+           05  EMP-NAME      PIC X(30).
+           05  EMP-AGE       PIC 99.
+           05  EMP-SALARY    PIC S9(5)V99.
+           05  EMP-PAY-FREQ  PIC X.
+           05  EMP-CURRENCY-CD PIC X(3).
+           05  EMP-HIRE-DATE PIC 9(8).
 
-       * Local working storage
+      * Local working storage
        01  WS-MESSAGE        PIC X(80)
            VALUE 'This is a simple COBOL program demonstration.'.
+       01  WS-RESP-CODE      PIC S9(8) COMP     VALUE ZERO.
+       01  WS-VALID-SWITCH   PIC X               VALUE 'Y'.
+           88  WS-RECORD-VALID                    VALUE 'Y'.
+           88  WS-RECORD-INVALID                  VALUE 'N'.
+       01  WS-ERROR-MSG      PIC X(79)           VALUE SPACES.
+       01  WS-SALARY-EDIT    PIC +9(5).99.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA           PIC X(1).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
 
+      *****************************************************************
+      * MAIN-PARA
+      *   Entry point for every invocation of the transaction.  A
+      *   terminal that has never attached before comes in with
+      *   EIBCALEN = 0, so the very first thing this transaction does
+      *   is send a blank map and go pseudo-conversational; on every
+      *   later invocation for the same terminal it receives whatever
+      *   the operator keyed and acts on the AID key that was pressed.
+      *****************************************************************
        MAIN-PARA.
-           * Display a heading message
-           DISPLAY WS-MESSAGE
-
-           * Populate record fields
-           MOVE 'John Doe'       TO IN-NAME
-           MOVE 25               TO IN-AGE
-           MOVE +12345.67        TO IN-SALARY
-
-           * Display the raw input values
-           DISPLAY 'Name   : ' IN-NAME
-           DISPLAY 'Age    : ' IN-AGE
-           DISPLAY 'Salary : ' IN-SALARY
-
-           * Populate BMS map field lengths and attributes
-           MOVE 15              TO HELLOCOB-NAMEL
-           MOVE 2               TO HELLOCOB-AGEL
-           MOVE SPACE           TO HELLOCOB-NAMEA HELLOCOB-NAMET
-           MOVE SPACE           TO HELLOCOB-AGEA  HELLOCOB-AGET
-
-           * Copy values into the BMS map fields
-           MOVE IN-NAME         TO HELLOCOB-NAMEI
-           MOVE IN-AGE          TO HELLOCOB-AGEI
-
-           * Display the BMS map fields to demonstrate the copy
-           DISPLAY 'Map Name Field: ' HELLOCOB-NAMEI
-           DISPLAY 'Map Age  Field: ' HELLOCOB-AGEI
-
-           * End the program
-           GOBACK.
\ No newline at end of file
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               PERFORM RECEIVE-AND-PROCESS
+           END-IF.
+
+      *****************************************************************
+      * SEND-INITIAL-MAP
+      *   Clears the map and sends it with the cursor on the employee
+      *   id field, ready for the operator to key an inquiry.
+      *****************************************************************
+       SEND-INITIAL-MAP.
+           MOVE SPACES TO HELLOCOB-MAP
+           MOVE -1     TO HELLOCOB-EMPIDL
+
+           EXEC CICS SEND MAP('HELLOCOB')
+                          MAPSET('HELLOCOB')
+                          ERASE
+                          CURSOR
+           END-EXEC
+
+           EXEC CICS RETURN
+                          TRANSID(EIBTRNID)
+                          COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+      *****************************************************************
+      * RECEIVE-AND-PROCESS
+      *   Receives whatever the operator keyed and branches on the AID
+      *   key: ENTER runs the inquiry/update, PF3 ends the session and
+      *   CLEAR redisplays a blank screen.  Anything else is rejected
+      *   with a message rather than treated as ENTER.
+      *****************************************************************
+       RECEIVE-AND-PROCESS.
+      * CLEAR (and PA1/PA2/PA3) sends no data at all, which raises
+      * MAPFAIL on the RECEIVE MAP below; RESP keeps that from
+      * abending the task so the EVALUATE on EIBAID still runs and
+      * takes the WHEN DFHCLEAR branch as intended.
+           EXEC CICS RECEIVE MAP('HELLOCOB')
+                              MAPSET('HELLOCOB')
+                              INTO(HELLOCOB-MAP)
+                              RESP(WS-RESP-CODE)
+           END-EXEC
+
+           EVALUATE EIBAID
+               WHEN DFHENTER
+                   PERFORM PROCESS-EMPLOYEE
+                   PERFORM SEND-RESPONSE-MAP
+                   EXEC CICS RETURN
+                                  TRANSID(EIBTRNID)
+                                  COMMAREA(DFHCOMMAREA)
+                   END-EXEC
+               WHEN DFHCLEAR
+                   PERFORM SEND-INITIAL-MAP
+               WHEN DFHPF3
+                   PERFORM SEND-GOODBYE-MAP
+                   EXEC CICS RETURN
+                                  COMMAREA(DFHCOMMAREA)
+                   END-EXEC
+               WHEN OTHER
+                   MOVE 'PLEASE PRESS ENTER OR PF3' TO WS-ERROR-MSG
+                   MOVE -1 TO HELLOCOB-EMPIDL
+                   MOVE 79            TO HELLOCOB-MSGL
+                   MOVE SPACE         TO HELLOCOB-MSGA HELLOCOB-MSGT
+                   MOVE WS-ERROR-MSG  TO HELLOCOB-MSGI
+                   PERFORM SEND-RESPONSE-MAP
+                   EXEC CICS RETURN
+                                  TRANSID(EIBTRNID)
+                                  COMMAREA(DFHCOMMAREA)
+                   END-EXEC
+           END-EVALUATE.
+
+      *****************************************************************
+      * SEND-RESPONSE-MAP
+      *   Re-SENDs the map after an ENTER, leaving the message line and
+      *   whatever data was populated (or, on a validation failure, the
+      *   cursor positioned back on the field EDIT-RECORD rejected).
+      *****************************************************************
+       SEND-RESPONSE-MAP.
+           EXEC CICS SEND MAP('HELLOCOB')
+                          MAPSET('HELLOCOB')
+                          DATAONLY
+                          CURSOR
+           END-EXEC.
+
+      *****************************************************************
+      * SEND-GOODBYE-MAP
+      *   PF3 ends the pseudo-conversation; leave a plain sign-off
+      *   message on the screen and do not schedule another RETURN.
+      *****************************************************************
+       SEND-GOODBYE-MAP.
+           MOVE SPACES TO HELLOCOB-MAP
+           MOVE 79     TO HELLOCOB-MSGL
+           MOVE SPACE  TO HELLOCOB-MSGA HELLOCOB-MSGT
+           MOVE 'HELLOCOB SESSION ENDED' TO HELLOCOB-MSGI
+
+           EXEC CICS SEND MAP('HELLOCOB')
+                          MAPSET('HELLOCOB')
+                          ERASE
+           END-EXEC.
+
+       PROCESS-EMPLOYEE.
+           MOVE SPACES TO WS-ERROR-MSG
+           MOVE HELLOCOB-EMPIDI TO EMP-ID
+
+           EXEC CICS READ FILE('EMPFILE')
+                          INTO(EMPFILE-RECORD)
+                          RIDFLD(EMP-ID)
+                          KEYLENGTH(6)
+                          RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'EMPLOYEE ID NOT FOUND' TO WS-ERROR-MSG
+           END-IF
+
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+      * Populate record fields from the employee master file
+               MOVE EMP-ID           TO IN-EMP-ID
+               MOVE EMP-NAME         TO IN-NAME
+               MOVE EMP-AGE          TO IN-AGE
+               MOVE EMP-SALARY       TO IN-SALARY
+               MOVE EMP-PAY-FREQ     TO IN-PAY-FREQ
+               MOVE EMP-CURRENCY-CD  TO IN-CURRENCY-CD
+               MOVE EMP-HIRE-DATE    TO IN-HIRE-DATE
+
+               PERFORM EDIT-RECORD
+           ELSE
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+
+           MOVE 79               TO HELLOCOB-MSGL
+           MOVE SPACE            TO HELLOCOB-MSGA HELLOCOB-MSGT
+           MOVE WS-ERROR-MSG     TO HELLOCOB-MSGI
+
+           IF WS-RECORD-VALID
+      * Populate BMS map field lengths and attributes
+               MOVE 6               TO HELLOCOB-EMPIDL
+               MOVE 15              TO HELLOCOB-NAMEL
+               MOVE 2               TO HELLOCOB-AGEL
+               MOVE 9               TO HELLOCOB-SALARYL
+               MOVE 1               TO HELLOCOB-FREQL
+               MOVE 3               TO HELLOCOB-CURRL
+               MOVE SPACE           TO HELLOCOB-EMPIDA  HELLOCOB-EMPIDT
+               MOVE SPACE           TO HELLOCOB-NAMEA   HELLOCOB-NAMET
+               MOVE SPACE           TO HELLOCOB-AGEA    HELLOCOB-AGET
+               MOVE SPACE           TO HELLOCOB-SALARYA HELLOCOB-SALARYT
+               MOVE SPACE           TO HELLOCOB-FREQA   HELLOCOB-FREQT
+               MOVE SPACE           TO HELLOCOB-CURRA   HELLOCOB-CURRT
+
+      * Copy values into the BMS map fields
+               MOVE IN-EMP-ID       TO HELLOCOB-EMPIDI
+               MOVE IN-NAME         TO HELLOCOB-NAMEI
+               MOVE IN-AGE          TO HELLOCOB-AGEI
+               MOVE IN-SALARY       TO WS-SALARY-EDIT
+               MOVE WS-SALARY-EDIT  TO HELLOCOB-SALARYI
+               MOVE IN-PAY-FREQ     TO HELLOCOB-FREQI
+               MOVE IN-CURRENCY-CD  TO HELLOCOB-CURRI
+           ELSE
+      * Leave the cursor on the field the operator needs to correct
+               EVALUATE TRUE
+                   WHEN WS-RESP-CODE NOT = DFHRESP(NORMAL)
+                       MOVE -1 TO HELLOCOB-EMPIDL
+                   WHEN IN-AGE < 18 OR IN-AGE > 99
+                       MOVE -1 TO HELLOCOB-AGEL
+                   WHEN OTHER
+                       MOVE -1 TO HELLOCOB-SALARYL
+               END-EVALUATE
+           END-IF.
+
+      *****************************************************************
+      * EDIT-RECORD
+      *   Validates IN-AGE and IN-SALARY before the record is allowed
+      *   to flow on to the BMS map.  Age must fall between 18 and 99,
+      *   and salary may not be negative.
+      *****************************************************************
+       EDIT-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-ERROR-MSG
+
+           IF IN-AGE < 18 OR IN-AGE > 99
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'AGE MUST BE 18-99' TO WS-ERROR-MSG
+           END-IF
+
+           IF WS-RECORD-VALID AND IN-SALARY < 0
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'SALARY CANNOT BE NEGATIVE' TO WS-ERROR-MSG
+           END-IF.
