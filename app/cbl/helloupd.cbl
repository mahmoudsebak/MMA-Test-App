@@ -0,0 +1,437 @@
+      *****************************************************************
+      * PROGRAM: helloupd.cbl
+      *
+      * Overnight batch updater for the employee master file.  It
+      * reads a day's worth of salary-change transactions from
+      * TRANFILE, applies each one to the EMPFILE VSAM KSDS that the
+      * online HELLOCOB inquiry transaction also reads, and writes an
+      * audit record to AUDITLOG for every change actually applied.
+      * HELLOCOB.cpy is shared with HELLOCOB so both programs agree on
+      * the employee record layout.
+      *
+      * MODIFICATION HISTORY
+      *   Split out of HELLOCOB so the update/audit/control-total
+      *   logic that used to live in the online transaction runs here
+      *   instead, leaving HELLOCOB purely online for inquiry.
+      *   Added checkpoint/restart support around the EMPFILE control-
+      *   total pass, so a mid-run abend does not force a full rerun
+      *   from the first record.
+      *   Added EXTRACT-PARA/PAYROLL-EXTRACT so the downstream payroll
+      *   system has a feed of every salary change applied this run
+      *   instead of us re-keying changes into their intake job.
+      *   Replaced the ACCEPT WS-EXPECTED-COUNT FROM CONSOLE with a
+      *   PARM passed on the EXEC statement - CONSOLE issues a WTOR
+      *   and waits on an operator reply, which has no business
+      *   happening in an unattended overnight run.
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOUPD.
+       AUTHOR.      GENERATED-BY-CHATGPT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE       ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPFILE-STATUS.
+
+           SELECT TRANFILE      ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT AUDITLOG      ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT RESTARTF      ASSIGN TO RESTARTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTARTF-STATUS.
+
+           SELECT PAYEXTR       ASSIGN TO PAYEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PAYEXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPFILE
+           RECORDING MODE IS F.
+       01  EMPFILE-RECORD.
+           05  EMP-ID        PIC X(6).
+           05  EMP-NAME      PIC X(30).
+           05  EMP-AGE       PIC 99.
+           05  EMP-SALARY    PIC S9(5)V99.
+           05  EMP-PAY-FREQ  PIC X.
+           05  EMP-CURRENCY-CD PIC X(3).
+           05  EMP-HIRE-DATE PIC 9(8).
+
+       FD  TRANFILE
+           RECORDING MODE IS F.
+       01  TRAN-RECORD.
+           05  TRAN-EMP-ID       PIC X(6).
+           05  TRAN-NEW-SALARY   PIC S9(5)V99.
+           05  TRAN-USER-ID      PIC X(8).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       01  AUDITLOG-RECORD.
+           05  AUD-EMP-ID       PIC X(6).
+           05  AUD-OLD-SALARY   PIC S9(5)V99.
+           05  AUD-NEW-SALARY   PIC S9(5)V99.
+           05  AUD-DATE         PIC 9(8).
+           05  AUD-TIME         PIC 9(6).
+           05  AUD-USER-ID      PIC X(8).
+
+       FD  RESTARTF
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RESTART-EMP-ID        PIC X(6).
+           05  RESTART-RECORDS-READ  PIC 9(6).
+           05  RESTART-TOTAL-SALARY  PIC S9(9)V99.
+
+       FD  PAYEXTR
+           RECORDING MODE IS F.
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PEX-EMP-ID            PIC X(6).
+           05  PEX-EMP-NAME          PIC X(30).
+           05  PEX-NEW-SALARY        PIC S9(5)V99.
+           05  PEX-EFFECTIVE-DATE    PIC 9(8).
+           05  PEX-CURRENCY-CD       PIC X(3).
+           05  PEX-PAY-FREQ          PIC X.
+
+       WORKING-STORAGE SECTION.
+      * Include the record structure copybook shared with HELLOCOB
+       COPY HELLOCOB.
+
+      * Local working storage
+       01  WS-MESSAGE         PIC X(80)
+           VALUE 'HELLOUPD - OVERNIGHT EMPLOYEE FILE UPDATE'.
+       01  WS-EMPFILE-STATUS  PIC XX             VALUE ZEROS.
+           88  WS-EMPFILE-OK                      VALUE '00'.
+           88  WS-EMPFILE-NOTFND                  VALUE '23'.
+       01  WS-TRANFILE-STATUS PIC XX             VALUE ZEROS.
+           88  WS-TRANFILE-EOF                     VALUE '10'.
+       01  WS-AUDITLOG-STATUS PIC XX             VALUE ZEROS.
+       01  WS-PAYEXTR-STATUS  PIC XX             VALUE ZEROS.
+       01  WS-RESTARTF-STATUS PIC XX             VALUE ZEROS.
+           88  WS-RESTARTF-FOUND                   VALUE '00'.
+           88  WS-RESTARTF-NOTFND                  VALUE '35'.
+       01  WS-VALID-SWITCH    PIC X               VALUE 'Y'.
+           88  WS-RECORD-VALID                     VALUE 'Y'.
+           88  WS-RECORD-INVALID                   VALUE 'N'.
+       01  WS-ERROR-MSG       PIC X(79)           VALUE SPACES.
+
+      * Batch control-total / reconciliation accumulators
+       01  WS-EXPECTED-COUNT  PIC 9(6)            VALUE ZEROS.
+       01  WS-RECORDS-READ    PIC 9(6) COMP        VALUE ZEROS.
+       01  WS-TOTAL-SALARY    PIC S9(9)V99 COMP-3  VALUE ZEROS.
+       01  WS-BROWSE-SWITCH   PIC X                VALUE 'N'.
+           88  WS-BROWSE-EOF                        VALUE 'Y'.
+
+      * Checkpoint/restart controls
+       01  WS-CHECKPOINT-INTERVAL PIC 9(6)         VALUE 1000.
+       01  WS-RESTART-SWITCH  PIC X                VALUE 'N'.
+           88  WS-RESTARTED-RUN                     VALUE 'Y'.
+       01  WS-RESTARTF-READ-SWITCH PIC X            VALUE 'N'.
+           88  WS-RESTARTF-READ-EOF                  VALUE 'Y'.
+       01  WS-CHECKPOINT-FOUND-SWITCH PIC X         VALUE 'N'.
+           88  WS-CHECKPOINT-FOUND                   VALUE 'Y'.
+       01  WS-CHECKPOINT-COUNTER  PIC 9(6) COMP     VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  PARM-AREA.
+           05  PARM-LENGTH          PIC S9(4) COMP.
+           05  PARM-EXPECTED-COUNT  PIC 9(6).
+
+       PROCEDURE DIVISION USING PARM-AREA.
+
+       MAIN-PARA.
+      * Display a heading message
+           DISPLAY WS-MESSAGE
+
+           MOVE PARM-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+
+           OPEN I-O   EMPFILE
+           OPEN INPUT TRANFILE
+           OPEN EXTEND AUDITLOG
+           OPEN EXTEND PAYEXTR
+
+           PERFORM CONTROL-TOTALS-PASS
+
+           IF WS-RECORDS-READ NOT = WS-EXPECTED-COUNT
+               DISPLAY 'HELLOUPD0001E - EMPFILE RECORD COUNT '
+                       'DOES NOT BALANCE TO EXPECTED COUNT'
+               DISPLAY 'RECORDS READ   : ' WS-RECORDS-READ
+               DISPLAY 'EXPECTED COUNT : ' WS-EXPECTED-COUNT
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM READ-TRANSACTION
+               PERFORM APPLY-TRANSACTION
+                   UNTIL WS-TRANFILE-EOF
+           END-IF
+
+           CLOSE EMPFILE
+           CLOSE TRANFILE
+           CLOSE AUDITLOG
+           CLOSE PAYEXTR
+
+      * End the program
+           GOBACK.
+
+      *****************************************************************
+      * CONTROL-TOTALS-PASS
+      *   Browses EMPFILE, accumulating a record count and a total
+      *   salary, and displays the results so a run can be balanced
+      *   against the expected count before any transaction is
+      *   applied.  INITIALIZE-RESTART decides whether the browse
+      *   starts at the top of the file or resumes after the last
+      *   checkpoint written by an earlier, abended run.
+      *****************************************************************
+       CONTROL-TOTALS-PASS.
+           PERFORM INITIALIZE-RESTART
+
+           PERFORM BROWSE-EMPFILE-RECORD
+               UNTIL WS-BROWSE-EOF
+
+           DISPLAY 'CONTROL TOTALS - RECORDS READ : ' WS-RECORDS-READ
+           DISPLAY 'CONTROL TOTALS - TOTAL SALARY : ' WS-TOTAL-SALARY
+
+           PERFORM RESET-RESTART.
+
+      *****************************************************************
+      * INITIALIZE-RESTART
+      *   Reads RESTARTF, if one exists, to find the last IN-EMP-ID
+      *   checkpointed by a prior run of this job and the totals
+      *   accumulated up to that point, then REPOSITIONs EMPFILE past
+      *   that key instead of starting the browse over from the top.
+      *   When no restart file exists this is simply the first run and
+      *   the browse starts at LOW-VALUES as before.
+      *****************************************************************
+       INITIALIZE-RESTART.
+           MOVE 'N' TO WS-BROWSE-SWITCH
+           MOVE 'N' TO WS-RESTART-SWITCH
+           MOVE 'N' TO WS-CHECKPOINT-FOUND-SWITCH
+
+           OPEN INPUT RESTARTF
+
+           IF WS-RESTARTF-FOUND
+               MOVE 'N' TO WS-RESTARTF-READ-SWITCH
+               PERFORM READ-LAST-CHECKPOINT
+                   UNTIL WS-RESTARTF-READ-EOF
+           END-IF
+
+           CLOSE RESTARTF
+
+           IF WS-CHECKPOINT-FOUND
+               MOVE 'Y' TO WS-RESTART-SWITCH
+               MOVE RESTART-EMP-ID       TO EMP-ID
+               MOVE RESTART-RECORDS-READ TO WS-RECORDS-READ
+               MOVE RESTART-TOTAL-SALARY TO WS-TOTAL-SALARY
+               DISPLAY 'RESTARTING AFTER CHECKPOINTED EMP ID : ' EMP-ID
+               START EMPFILE KEY IS GREATER THAN EMP-ID
+                   INVALID KEY
+                       SET WS-BROWSE-EOF TO TRUE
+               END-START
+           ELSE
+               MOVE ZEROS      TO WS-RECORDS-READ WS-TOTAL-SALARY
+               MOVE LOW-VALUES TO EMP-ID
+               START EMPFILE KEY IS NOT LESS THAN EMP-ID
+                   INVALID KEY
+                       SET WS-BROWSE-EOF TO TRUE
+               END-START
+           END-IF
+
+           OPEN EXTEND RESTARTF.
+
+      *****************************************************************
+      * READ-LAST-CHECKPOINT
+      *   RESTARTF is written one checkpoint record after another, so
+      *   the most recent checkpoint is simply the last record on the
+      *   file (an empty or absent RESTARTF just means there is
+      *   nothing to resume); read to the end, keeping the last record
+      *   read.
+      *****************************************************************
+       READ-LAST-CHECKPOINT.
+           READ RESTARTF
+               AT END
+                   SET WS-RESTARTF-READ-EOF TO TRUE
+           END-READ
+
+           IF NOT WS-RESTARTF-READ-EOF
+               MOVE 'Y' TO WS-CHECKPOINT-FOUND-SWITCH
+           END-IF.
+
+       BROWSE-EMPFILE-RECORD.
+           READ EMPFILE NEXT RECORD
+               AT END
+                   SET WS-BROWSE-EOF TO TRUE
+           END-READ
+
+           IF NOT WS-BROWSE-EOF
+               ADD 1            TO WS-RECORDS-READ
+               ADD EMP-SALARY   TO WS-TOTAL-SALARY
+               ADD 1            TO WS-CHECKPOINT-COUNTER
+
+               IF WS-CHECKPOINT-COUNTER = WS-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZEROS TO WS-CHECKPOINT-COUNTER
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * WRITE-CHECKPOINT
+      *   Appends the current position (last EMP-ID read) and the
+      *   accumulated control totals to RESTARTF every N records, so a
+      *   rerun after an abend can resume from here instead of record
+      *   one.
+      *****************************************************************
+       WRITE-CHECKPOINT.
+           MOVE EMP-ID          TO RESTART-EMP-ID
+           MOVE WS-RECORDS-READ TO RESTART-RECORDS-READ
+           MOVE WS-TOTAL-SALARY TO RESTART-TOTAL-SALARY
+
+           WRITE RESTART-RECORD
+
+           DISPLAY 'CHECKPOINT WRITTEN AT RECORD  : ' WS-RECORDS-READ.
+
+      *****************************************************************
+      * RESET-RESTART
+      *   The control-total browse has now reached the end of EMPFILE,
+      *   so this run is complete and does not need to be resumed.
+      *   Empty RESTARTF so the next run starts fresh from the top.
+      *****************************************************************
+       RESET-RESTART.
+           CLOSE RESTARTF
+           OPEN OUTPUT RESTARTF
+           CLOSE RESTARTF.
+
+      *****************************************************************
+      * READ-TRANSACTION
+      *   Reads the next salary-change transaction from TRANFILE.
+      *****************************************************************
+       READ-TRANSACTION.
+           READ TRANFILE
+               AT END
+                   SET WS-TRANFILE-EOF TO TRUE
+           END-READ.
+
+      *****************************************************************
+      * APPLY-TRANSACTION
+      *   Looks the transaction's employee id up on EMPFILE, edits the
+      *   record and, if the new salary is both valid and different,
+      *   applies the change; then advances to the next transaction.
+      *****************************************************************
+       APPLY-TRANSACTION.
+           MOVE SPACES          TO WS-ERROR-MSG
+           MOVE TRAN-EMP-ID     TO EMP-ID
+
+           READ EMPFILE
+               INVALID KEY
+                   MOVE 'EMPLOYEE ID NOT FOUND' TO WS-ERROR-MSG
+           END-READ
+
+           IF WS-EMPFILE-OK
+               MOVE EMP-ID       TO IN-EMP-ID
+               MOVE EMP-NAME     TO IN-NAME
+               MOVE EMP-AGE      TO IN-AGE
+               MOVE EMP-SALARY   TO IN-SALARY
+               MOVE EMP-PAY-FREQ    TO IN-PAY-FREQ
+               MOVE EMP-CURRENCY-CD TO IN-CURRENCY-CD
+               MOVE EMP-HIRE-DATE   TO IN-HIRE-DATE
+
+               PERFORM EDIT-RECORD
+
+               IF WS-RECORD-VALID
+                   IF TRAN-NEW-SALARY NOT = ZEROS AND
+                      TRAN-NEW-SALARY NOT = IN-SALARY
+                       PERFORM APPLY-SALARY-CHANGE
+                   ELSE
+                       DISPLAY 'No change for     : ' TRAN-EMP-ID
+                   END-IF
+               ELSE
+                   DISPLAY 'Transaction rejected : ' TRAN-EMP-ID
+                           ' - ' WS-ERROR-MSG
+               END-IF
+           ELSE
+               DISPLAY 'Lookup failed for  : ' TRAN-EMP-ID
+                       ' - ' WS-ERROR-MSG
+           END-IF
+
+           PERFORM READ-TRANSACTION.
+
+      *****************************************************************
+      * APPLY-SALARY-CHANGE
+      *   Rewrites EMPFILE with the new salary and writes an audit
+      *   record recording who changed it and when.
+      *****************************************************************
+       APPLY-SALARY-CHANGE.
+           MOVE IN-SALARY          TO AUD-OLD-SALARY
+           MOVE TRAN-NEW-SALARY    TO IN-SALARY
+           MOVE IN-SALARY          TO EMP-SALARY
+
+           REWRITE EMPFILE-RECORD
+               INVALID KEY
+                   MOVE 'REWRITE OF EMPFILE FAILED' TO WS-ERROR-MSG
+           END-REWRITE
+
+           IF WS-EMPFILE-OK
+               PERFORM LOG-CHANGE
+               PERFORM EXTRACT-PARA
+           ELSE
+               DISPLAY 'Update failed     : ' WS-ERROR-MSG
+           END-IF.
+
+      *****************************************************************
+      * LOG-CHANGE
+      *   Appends a fixed-format audit record to AUDITLOG for every
+      *   successful salary change, so payroll audits can answer who
+      *   changed what and when.
+      *****************************************************************
+       LOG-CHANGE.
+           MOVE IN-EMP-ID        TO AUD-EMP-ID
+           MOVE IN-SALARY        TO AUD-NEW-SALARY
+           MOVE TRAN-USER-ID     TO AUD-USER-ID
+           ACCEPT AUD-DATE       FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME       FROM TIME
+
+           WRITE AUDITLOG-RECORD.
+
+      *****************************************************************
+      * EXTRACT-PARA
+      *   Writes one fixed-format record to PAYROLL-EXTRACT for every
+      *   salary change actually applied this run, so the downstream
+      *   payroll system's intake job has a feed to pick up instead of
+      *   the change being re-keyed by hand.
+      *****************************************************************
+       EXTRACT-PARA.
+           MOVE IN-EMP-ID        TO PEX-EMP-ID
+           MOVE IN-NAME          TO PEX-EMP-NAME
+           MOVE IN-SALARY        TO PEX-NEW-SALARY
+           MOVE IN-CURRENCY-CD   TO PEX-CURRENCY-CD
+           MOVE IN-PAY-FREQ      TO PEX-PAY-FREQ
+           ACCEPT PEX-EFFECTIVE-DATE FROM DATE YYYYMMDD
+
+           WRITE PAYROLL-EXTRACT-RECORD.
+
+      *****************************************************************
+      * EDIT-RECORD
+      *   Validates IN-AGE and IN-SALARY before a transaction is
+      *   allowed to update EMPFILE.  Age must fall between 18 and 99,
+      *   and salary may not be negative.
+      *****************************************************************
+       EDIT-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-ERROR-MSG
+
+           IF IN-AGE < 18 OR IN-AGE > 99
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'AGE MUST BE 18-99' TO WS-ERROR-MSG
+           END-IF
+
+           IF WS-RECORD-VALID AND IN-SALARY < 0
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'SALARY CANNOT BE NEGATIVE' TO WS-ERROR-MSG
+           END-IF.
